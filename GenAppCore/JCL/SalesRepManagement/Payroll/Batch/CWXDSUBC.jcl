@@ -0,0 +1,46 @@
+//CWXDSUBC JOB (ACCTNO),'COMMISSION RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NIGHTLY SALES COMMISSION CALCULATION                        *
+//*  RUNS CWXDSUBC, WHICH CALLS CWXTSUBC ONCE PER SALES REP TO   *
+//*  CALCULATE THE MONTHLY COMMISSION AND PRODUCE THE COMMISSION *
+//*  OUTPUT FILE FOR THE PAYROLL CYCLE.                          *
+//*                                                                *
+//*  PARM IS THE PAY PERIOD (YYYYMM), THE COMMISSION MODE          *
+//*  (M=MONTHLY, Y=YEAR-TO-DATE GRADUATED), AND A RESTART FLAG     *
+//*  (N=NORMAL RUN, Y=RESTART FROM LAST CHECKPOINT).  ON A         *
+//*  RESTART, CHANGE THE DISP PARAMETER ON COMMOUT AND PAYEXTR     *
+//*  FROM NEW TO MOD SO THE PRIOR PARTIAL OUTPUT IS EXTENDED       *
+//*  RATHER THAN RECREATED.  COMRPT IS SYSOUT AND STARTS A FRESH   *
+//*  PRINT DATA SET EACH RUN; THE TIER AND GRAND TOTALS PRINTED    *
+//*  AT THE END ARE STILL FOR THE FULL JOB, SINCE CWXDSUBC CARRIES *
+//*  THEM FORWARD ACROSS A RESTART VIA THE CHECKPOINT FILE.  IF    *
+//*  THE PRIOR RUN ABENDED BEFORE ITS FIRST CHECKPOINT INTERVAL,   *
+//*  CWXDSUBC DETECTS THE EMPTY CHECKPOINT FILE ITSELF AND OPENS   *
+//*  COMMOUT/COMRPT/PAYEXTR FRESH REGARDLESS OF THE RESTART FLAG,  *
+//*  SO NO REPS ARE EVER DOUBLE-WRITTEN.                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CWXDSUBC,PARM='202608MN'
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//SLSTXN   DD DSN=PROD.PAYROLL.SALESREP.TXN(+0),DISP=SHR
+//COMRATE  DD DSN=PROD.PAYROLL.COMMISSN.RATES,DISP=SHR
+//COMAUDIT DD DSN=PROD.PAYROLL.COMMISSN.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPT    DD DSN=PROD.PAYROLL.COMMISSN.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=144,BLKSIZE=0)
+//COMMOUT  DD DSN=PROD.PAYROLL.COMMISSN.OUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//COMRPT   DD SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//PAYEXTR  DD DSN=PROD.PAYROLL.COMMISSN.PAYEXTR,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
