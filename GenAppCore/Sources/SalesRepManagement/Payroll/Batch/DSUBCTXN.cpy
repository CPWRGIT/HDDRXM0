@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *  DSUBCTXN  --  SALES-REP COMMISSION TRANSACTION RECORD         *
+      *                INPUT TO CWXDSUBC                               *
+      *                                                                *
+      ******************************************************************
+       01  DSUBC-TXN-RECORD.
+           05  TXN-REP-NUMBER          PIC 9(06).
+           05  TXN-EMP-TYPE            PIC X(01).
+           05  TXN-SALES-AMOUNT        PIC 9(06)V99.
+           05  TXN-TEAM-SALES-AMOUNT   PIC 9(06)V99.
+           05  TXN-YTD-SALES-IN        PIC 9(07)V99.
+           05  TXN-YTD-COMM-PAID-IN    PIC 9(07)V99.
+           05  FILLER                  PIC X(39).
