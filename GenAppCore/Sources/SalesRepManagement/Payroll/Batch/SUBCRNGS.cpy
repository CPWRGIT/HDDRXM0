@@ -1,26 +1,40 @@
        01  MGMT-RANGE        PIC 9(6)V99.
+           88  M-RANGE0           VALUE ZERO.
            88  M-RANGE1           VALUES ARE      1 THRU 100000.
            88  M-RANGE2           VALUES ARE 100001 THRU 200000.
            88  M-RANGE3           VALUES ARE 200001 THRU 300000.
            88  M-RANGE4           VALUES ARE 300001 THRU 400000.
            88  M-RANGE5           VALUES ARE 400001 THRU 500000.
-      *** 
-      ***      
+      ***
+      ***
       ***
       ***
        01  MGMT-RATE-TABLE.
-           05  FILLER           PIC SV999   VALUE  +.020.
-           05  FILLER           PIC SV999   VALUE  +.025.
-           05  FILLER           PIC SV999   VALUE  +.030.
-           05  FILLER           PIC SV999   VALUE  +.035.
-           05  FILLER           PIC SV999   VALUE  +.045.
-       01  MGMT-RATE-REDEFINED REDEFINES MGMT-RATE-TABLE.
            05  MGMT-RATE-OCCURS OCCURS 5 TIMES INDEXED BY MGMT-IX.
                10  MGMT-RATE    PIC SV999.
+       01  MGMT-RATE-EFF-DATES.
+           05  MGMT-EFF-DATE  OCCURS 5 TIMES PIC 9(8).
+      ***
+      ***      MGMT-YTD-RANGE -- CUMULATIVE YEAR-TO-DATE EQUIVALENT OF
+      ***      MGMT-RANGE.  THE MONTHLY TABLE TOPS OUT AT $500,000,
+      ***      WHICH A CUMULATIVE ANNUAL FIGURE CLEARS WITHIN A FEW
+      ***      MONTHS FOR AN ACTIVE MANAGER, SO YTD MODE USES ITS OWN
+      ***      THRESHOLDS (THE MONTHLY THRESHOLDS ANNUALIZED) TO STAY
+      ***      GRADUATED ACROSS THE FULL YEAR.  THE SAME MGMT-RATE
+      ***      TABLE SUPPLIES THE RATE ONCE THE YTD TIER IS SELECTED.
+      ***
+       01  MGMT-YTD-RANGE      PIC 9(7)V99.
+           88  M-YTD-RANGE0       VALUE ZERO.
+           88  M-YTD-RANGE1       VALUES ARE       1 THRU 1200000.
+           88  M-YTD-RANGE2       VALUES ARE 1200001 THRU 2400000.
+           88  M-YTD-RANGE3       VALUES ARE 2400001 THRU 3600000.
+           88  M-YTD-RANGE4       VALUES ARE 3600001 THRU 4800000.
+           88  M-YTD-RANGE5       VALUES ARE 4800001 THRU 6000000.
       ***
       ***
       ***
        01  SALES-RANGE         PIC 9(6)V99.
+           88  S-RANGE0        VALUE ZERO.
            88  S-RANGE1        VALUES ARE      1 THRU  20000.
            88  S-RANGE2        VALUES ARE  20001 THRU  40000.
            88  S-RANGE3        VALUES ARE  40001 THRU  60000.
@@ -30,11 +44,54 @@
       ***
       ***
        01  SALES-RATE-TABLE.
-           05  FILLER          PIC SV99  VALUE  +.02.
-           05  FILLER          PIC SV99  VALUE  +.04.
-           05  FILLER          PIC SV99  VALUE  +.06.
-           05  FILLER          PIC SV99  VALUE  +.08.
-           05  FILLER          PIC SV99  VALUE  +.10.
-       01  SALES-RATE-REDEFINED REDEFINES SALES-RATE-TABLE.
            05  SALES-RATE-OCCURS OCCURS 5 TIMES INDEXED BY SALES-IX.
-               10  SALES-RATE   PIC SV99.
+               10  SALES-RATE   PIC SV999.
+       01  SALES-RATE-EFF-DATES.
+           05  SALES-EFF-DATE OCCURS 5 TIMES PIC 9(8).
+      ***
+      ***      SALES-YTD-RANGE -- CUMULATIVE YEAR-TO-DATE EQUIVALENT OF
+      ***      SALES-RANGE.  SEE THE COMMENT ON MGMT-YTD-RANGE ABOVE;
+      ***      SAME REASONING, ANNUALIZED FROM THE MONTHLY THRESHOLDS.
+      ***      SIZED PIC 9(7)V99 TO MATCH YTD-SALES SO THE MOVE INTO
+      ***      THIS FIELD NEVER TRUNCATES A HIGH-ORDER DIGIT.
+      ***
+       01  SALES-YTD-RANGE     PIC 9(7)V99.
+           88  S-YTD-RANGE0       VALUE ZERO.
+           88  S-YTD-RANGE1       VALUES ARE      1 THRU  240000.
+           88  S-YTD-RANGE2       VALUES ARE 240001 THRU  480000.
+           88  S-YTD-RANGE3       VALUES ARE 480001 THRU  720000.
+           88  S-YTD-RANGE4       VALUES ARE 720001 THRU  960000.
+           88  S-YTD-RANGE5       VALUES ARE 960001 THRU 1200000.
+      ***
+      ***
+      ***
+       01  TEAM-RANGE          PIC 9(6)V99.
+           88  T-RANGE0        VALUE ZERO.
+           88  T-RANGE1        VALUES ARE      1 THRU  20000.
+           88  T-RANGE2        VALUES ARE  20001 THRU  40000.
+           88  T-RANGE3        VALUES ARE  40001 THRU  60000.
+           88  T-RANGE4        VALUES ARE  60001 THRU  80000.
+           88  T-RANGE5        VALUES ARE  80001 THRU 100000.
+      ***
+      ***
+      ***
+       01  TEAM-RATE-TABLE.
+           05  TEAM-RATE-OCCURS OCCURS 5 TIMES INDEXED BY TEAM-IX.
+               10  TEAM-RATE    PIC SV999.
+       01  TEAM-RATE-EFF-DATES.
+           05  TEAM-EFF-DATE   OCCURS 5 TIMES PIC 9(8).
+       01  TEAM-ROLLUP-RATE     PIC SV999.
+       01  TEAM-ROLLUP-EFF-DATE PIC 9(8).
+       01  SUBC-PERSONAL-COMM   PIC 9(5)V99.
+       01  SUBC-RATE-APPLIED    PIC SV999.
+       01  SUBC-YTD-COMM-AT-TIER PIC 9(7)V99    COMP-3.
+       01  SUBC-AUDIT-SW           PIC X(01)   VALUE 'N'.
+           88  SUBC-AUDIT-OPEN                 VALUE 'Y'.
+      ***
+      ***      RATE-TABLE LOAD CONTROLS
+      ***
+       01  SUBC-RATES-SW           PIC X(01)   VALUE 'N'.
+           88  SUBC-RATES-LOADED               VALUE 'Y'.
+       01  SUBC-RATE-EOF-SW        PIC X(01)   VALUE 'N'.
+           88  SUBC-RATE-EOF                   VALUE 'Y'.
+       01  SUBC-RUN-DATE            PIC 9(8).
