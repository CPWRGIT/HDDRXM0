@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  DSUBCAUD  --  COMMISSION CALCULATION AUDIT/TRACE RECORD       *
+      *                WRITTEN ONCE PER CWXTSUBC CALL SO A REP'S       *
+      *                COMMISSION CAN BE RECONSTRUCTED FOR A DISPUTE.  *
+      *                                                                *
+      ******************************************************************
+       01  DSUBC-AUDIT-RECORD.
+           05  AUD-REP-NUMBER          PIC 9(06).
+           05  AUD-PAY-PERIOD          PIC 9(06).
+           05  AUD-EMP-TYPE            PIC X(01).
+           05  AUD-SALES-AMOUNT        PIC 9(06)V99.
+           05  AUD-TIER-SELECTED       PIC 9(01).
+           05  AUD-RATE-APPLIED        PIC SV999.
+           05  AUD-COMM-TOTAL          PIC 9(07)V99.
+           05  AUD-COMM-MODE           PIC X(01).
+           05  AUD-YTD-SALES           PIC 9(07)V99.
+           05  AUD-TEAM-SALES-AMOUNT   PIC 9(06)V99.
+           05  AUD-TEAM-ROLLUP-RATE    PIC SV999.
+           05  FILLER                  PIC X(45).
