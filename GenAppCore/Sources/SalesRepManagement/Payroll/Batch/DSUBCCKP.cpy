@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      *  DSUBCCKP  --  CHECKPOINT RECORD WRITTEN BY CWXDSUBC EVERY N   *
+      *                REPS SO THE NIGHTLY RUN CAN BE RESTARTED AFTER  *
+      *                AN ABEND WITHOUT REPROCESSING ALREADY-PAID REPS *
+      *                                                                *
+      ******************************************************************
+       01  DSUBC-CKPT-RECORD.
+           05  CKPT-LAST-REP-NUMBER    PIC 9(06).
+           05  CKPT-REP-COUNT          PIC 9(07).
+           05  CKPT-REJECT-COUNT       PIC 9(07).
+           05  CKPT-TIER-TOTALS.
+               10  CKPT-TYPE-TOTALS OCCURS 3 TIMES.
+                   15  CKPT-TIER-TOTAL OCCURS 6 TIMES
+                                        PIC 9(09)V99 COMP-3.
+           05  CKPT-GRAND-TOTAL        PIC 9(09)V99 COMP-3.
+           05  FILLER                  PIC X(10).
