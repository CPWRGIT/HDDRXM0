@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  DSUBCOUT  --  COMMISSION OUTPUT RECORD PRODUCED BY CWXDSUBC   *
+      *                                                                *
+      ******************************************************************
+       01  DSUBC-OUT-RECORD.
+           05  OUT-REP-NUMBER          PIC 9(06).
+           05  OUT-EMP-TYPE            PIC X(01).
+           05  OUT-SALES-AMOUNT        PIC 9(06)V99.
+           05  OUT-COMM-TOTAL          PIC 9(07)V99.
+           05  OUT-COMM-STATUS         PIC X(01).
+               88  OUT-STATUS-OK               VALUE '0'.
+               88  OUT-STATUS-INVALID-TYPE     VALUE '1'.
+           05  OUT-TEAM-SALES-AMOUNT   PIC 9(06)V99.
+           05  OUT-TIER-SELECTED       PIC 9(01).
+           05  OUT-YTD-SALES           PIC 9(07)V99.
+           05  OUT-YTD-COMM-PAID       PIC 9(07)V99.
+           05  FILLER                  PIC X(28).
