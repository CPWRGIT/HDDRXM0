@@ -0,0 +1,441 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CWXDSUBC.
+       AUTHOR.      D FARRELL.
+       INSTALLATION. COMPUWARE CORPORATION.
+       DATE-WRITTEN. AUGUST 2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  NIGHTLY COMMISSION CALCULATION DRIVER.  READS THE SALES-REP   *
+      *  TRANSACTION FILE, CALLS CWXTSUBC ONCE PER REP TO CALCULATE    *
+      *  THE MONTHLY SALES COMMISSION, AND WRITES THE COMMISSION       *
+      *  OUTPUT FILE PICKED UP BY THE REST OF THE PAYROLL CYCLE.       *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------                                       *
+      *  AUG 2026  DPF  ORIGINAL PROGRAM.                              *
+      *  AUG 2026  DPF  ADDED COMMISSION REGISTER REPORT WITH TIER     *
+      *                 SUBTOTALS AND A GRAND TOTAL.                   *
+      *  AUG 2026  DPF  ADDED CHECKPOINT/RESTART SUPPORT.              *
+      *  AUG 2026  DPF  ADDED PAYROLL INTERFACE EXTRACT.               *
+      *  AUG 2026  DPF  CHECKPOINT EVERY REP INSTEAD OF EVERY 100 --   *
+      *                 THE OLD INTERVAL LEFT UP TO 99 REPS ALREADY    *
+      *                 WRITTEN TO COMMOUT/COMRPT/PAYEXTR WITH NO      *
+      *                 CHECKPOINT COVERING THEM, SO A RESTART         *
+      *                 REPROCESSED AND RE-WROTE THEM.                *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TXN-FILE   ASSIGN TO SLSTXN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COMM-OUT-FILE    ASSIGN TO COMMOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COMM-RPT-FILE    ASSIGN TO COMRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CKPT-FILE        ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PAY-EXTRACT-FILE ASSIGN TO PAYEXTR
+               ORGANIZATION IS SEQUENTIAL.
+      ***
+      ***
+      ***
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TXN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY DSUBCTXN.
+       FD  COMM-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY DSUBCOUT.
+       FD  COMM-RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                PIC X(133).
+       FD  CKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY DSUBCCKP.
+       FD  PAY-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY DSUBCPAY.
+      ***
+      ***
+      ***
+       WORKING-STORAGE SECTION.
+       77  DVR-EOF-SW              PIC X(01)   VALUE 'N'.
+           88  DVR-END-OF-FILE                 VALUE 'Y'.
+       77  DVR-REP-COMM-TOTAL      PIC 9(07)V99 COMP-3.
+       77  DVR-REP-COMM-STATUS     PIC X(01).
+           88  DVR-STATUS-OK                    VALUE '0'.
+           88  DVR-STATUS-INVALID-TYPE          VALUE '1'.
+       77  DVR-TIER-SELECTED       PIC 9(01).
+       77  DVR-PAY-PERIOD          PIC 9(06)   VALUE ZERO.
+       77  DVR-REJECT-COUNT        PIC 9(07)   COMP-3 VALUE ZERO.
+       77  DVR-REP-COUNT           PIC 9(07)   COMP-3 VALUE ZERO.
+       77  DVR-COMM-MODE           PIC X(01)   VALUE 'M'.
+           88  DVR-MODE-MONTHLY                VALUE 'M'.
+           88  DVR-MODE-YTD                    VALUE 'Y'.
+       77  DVR-YTD-SALES           PIC 9(07)V99 COMP-3.
+       77  DVR-YTD-COMM-PAID       PIC 9(07)V99 COMP-3.
+      ***
+      ***      COMMISSION REGISTER REPORT AREAS
+      ***
+       01  RPT-HDG-1.
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  FILLER              PIC X(50)   VALUE
+               'COMPUWARE CORPORATION - COMMISSION REGISTER'.
+           05  FILLER              PIC X(15)   VALUE 'PAY PERIOD : '.
+           05  RPT-HDG-1-PERIOD    PIC 9(06).
+       01  RPT-HDG-2.
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  FILLER              PIC X(08)   VALUE 'REP NO'.
+           05  FILLER              PIC X(06)   VALUE 'TYPE'.
+           05  FILLER              PIC X(15)   VALUE 'SALES AMOUNT'.
+           05  FILLER              PIC X(06)   VALUE 'TIER'.
+           05  FILLER              PIC X(15)   VALUE 'COMMISSION'.
+           05  FILLER              PIC X(08)   VALUE 'STATUS'.
+       01  RPT-DETAIL-LINE.
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  RPT-DTL-REP-NUMBER  PIC 9(06).
+           05  FILLER              PIC X(03)   VALUE SPACE.
+           05  RPT-DTL-EMP-TYPE    PIC X(01).
+           05  FILLER              PIC X(06)   VALUE SPACE.
+           05  RPT-DTL-SALES-AMT   PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(06)   VALUE SPACE.
+           05  RPT-DTL-TIER        PIC 9(01).
+           05  FILLER              PIC X(04)   VALUE SPACE.
+           05  RPT-DTL-COMM-TOTAL  PIC Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(06)   VALUE SPACE.
+           05  RPT-DTL-STATUS      PIC X(08).
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  FILLER              PIC X(11)   VALUE 'SUBTOTAL - '.
+           05  RPT-TOT-EMP-TYPE    PIC X(01).
+           05  FILLER              PIC X(07)   VALUE ' TIER  '.
+           05  RPT-TOT-TIER        PIC 9(01).
+           05  FILLER              PIC X(11)   VALUE SPACE.
+           05  RPT-TOT-COMM-TOTAL  PIC ZZ,ZZZ,ZZ9.99.
+       01  RPT-REJECT-LINE.
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  FILLER              PIC X(30)   VALUE
+               'REJECTED - INVALID EMP TYPE: '.
+           05  RPT-REJ-COUNT       PIC ZZZ,ZZ9.
+       01  RPT-GRAND-LINE.
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  FILLER              PIC X(18)   VALUE
+               'GRAND TOTAL COMM.'.
+           05  FILLER              PIC X(18)   VALUE SPACE.
+           05  RPT-GRD-COMM-TOTAL  PIC ZZ,ZZZ,ZZ9.99.
+      ***
+      ***      TIER SUBTOTALS ARE KEPT PER EMP-TYPE (S/M/T) AS WELL AS
+      ***      PER TIER, SINCE THE SAME TIER NUMBER MEANS A DIFFERENT
+      ***      DOLLAR RANGE AND RATE FOR EACH TYPE.  REJECTED (INVALID
+      ***      EMP-TYPE) RECORDS ARE EXCLUDED FROM THIS TABLE ENTIRELY
+      ***      AND COUNTED SEPARATELY (DVR-REJECT-COUNT) SO THEY ARE
+      ***      NEVER CONFLATED WITH A VALID REP'S ZERO-SALES TIER.
+      ***
+       01  RPT-TIER-TOTALS.
+           05  RPT-TYPE-TOTALS OCCURS 3 TIMES INDEXED BY RPT-TYPE-IX.
+               10  RPT-TIER-TOTAL OCCURS 6 TIMES
+                                   INDEXED BY RPT-TIER-IX
+                                   PIC 9(09)V99 COMP-3.
+       77  RPT-GRAND-TOTAL         PIC 9(09)V99 COMP-3 VALUE ZERO.
+       77  RPT-TIER-NO             PIC 9(01).
+       01  RPT-TYPE-LETTERS         PIC X(03) VALUE 'SMT'.
+       01  RPT-TYPE-LETTER REDEFINES RPT-TYPE-LETTERS
+                               PIC X(01) OCCURS 3 TIMES.
+      ***
+      ***      CHECKPOINT / RESTART CONTROLS
+      ***
+       77  DVR-RESTART-SW          PIC X(01)   VALUE 'N'.
+           88  DVR-RESTART-REQUESTED           VALUE 'Y'.
+       77  DVR-CKPT-EOF-SW         PIC X(01)   VALUE 'N'.
+           88  DVR-CKPT-EOF                    VALUE 'Y'.
+       77  DVR-LAST-CKPT-REP       PIC 9(06)   VALUE ZERO.
+      ***
+      ***
+      ***
+       LINKAGE SECTION.
+       01  DVR-PARM.
+           05  DVR-PARM-LEN         PIC S9(4) COMP.
+           05  DVR-PARM-PERIOD      PIC 9(06).
+           05  DVR-PARM-MODE        PIC X(01).
+           05  DVR-PARM-RESTART     PIC X(01).
+      ***
+      ***
+      ***
+       PROCEDURE DIVISION USING DVR-PARM.
+      ***
+      ***
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TXN THRU 2000-EXIT
+               UNTIL DVR-END-OF-FILE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      ***
+      ***
+      *****************************************************************
+      *  1000-INITIALIZE  --  OPEN FILES AND PRIME THE READ            *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE DVR-PARM-PERIOD   TO DVR-PAY-PERIOD.
+           MOVE DVR-PARM-MODE     TO DVR-COMM-MODE.
+           MOVE DVR-PARM-RESTART  TO DVR-RESTART-SW.
+           OPEN INPUT  SALES-TXN-FILE.
+           IF DVR-RESTART-REQUESTED
+               PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT.
+           IF DVR-RESTART-REQUESTED AND DVR-LAST-CKPT-REP > ZERO
+               OPEN EXTEND COMM-OUT-FILE
+               OPEN EXTEND COMM-RPT-FILE
+               OPEN EXTEND PAY-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT COMM-OUT-FILE
+               OPEN OUTPUT COMM-RPT-FILE
+               OPEN OUTPUT PAY-EXTRACT-FILE
+               MOVE DVR-PAY-PERIOD TO RPT-HDG-1-PERIOD
+               WRITE RPT-LINE FROM RPT-HDG-1
+               WRITE RPT-LINE FROM RPT-HDG-2.
+           OPEN EXTEND CKPT-FILE.
+           PERFORM 2100-READ-TXN THRU 2100-EXIT.
+           IF DVR-RESTART-REQUESTED AND DVR-LAST-CKPT-REP > ZERO
+               PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  1100-READ-LAST-CHECKPOINT  --  READ THE CHECKPOINT DATA SET   *
+      *                     THROUGH TO ITS LAST RECORD (THE MOST       *
+      *                     RECENT CHECKPOINT TAKEN) TO RECOVER THE    *
+      *                     LAST REP SUCCESSFULLY PROCESSED AND THE    *
+      *                     RUN COUNTERS AS OF THAT POINT              *
+      *****************************************************************
+       1100-READ-LAST-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           PERFORM 1150-READ-CKPT-REC THRU 1150-EXIT
+               UNTIL DVR-CKPT-EOF.
+           CLOSE CKPT-FILE.
+       1100-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  1150-READ-CKPT-REC  --  READ ONE CHECKPOINT RECORD            *
+      *****************************************************************
+       1150-READ-CKPT-REC.
+           READ CKPT-FILE
+               AT END
+                   SET DVR-CKPT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-LAST-REP-NUMBER TO DVR-LAST-CKPT-REP
+                   MOVE CKPT-REP-COUNT       TO DVR-REP-COUNT
+                   MOVE CKPT-REJECT-COUNT    TO DVR-REJECT-COUNT
+                   MOVE CKPT-TIER-TOTALS     TO RPT-TIER-TOTALS
+                   MOVE CKPT-GRAND-TOTAL     TO RPT-GRAND-TOTAL.
+       1150-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  1200-SKIP-TO-RESTART  --  BYPASS TRANSACTIONS FOR REPS THAT   *
+      *                     WERE ALREADY PROCESSED BEFORE THE ABEND    *
+      *****************************************************************
+       1200-SKIP-TO-RESTART.
+           PERFORM 2100-READ-TXN THRU 2100-EXIT
+               UNTIL DVR-END-OF-FILE
+                  OR TXN-REP-NUMBER > DVR-LAST-CKPT-REP.
+       1200-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  2000-PROCESS-TXN  --  CALL CWXTSUBC FOR ONE REP AND WRITE     *
+      *                        THE COMMISSION OUTPUT RECORD            *
+      *****************************************************************
+       2000-PROCESS-TXN.
+           ADD 1 TO DVR-REP-COUNT.
+           MOVE ZERO TO DVR-REP-COMM-TOTAL.
+           MOVE TXN-YTD-SALES-IN     TO DVR-YTD-SALES.
+           MOVE TXN-YTD-COMM-PAID-IN TO DVR-YTD-COMM-PAID.
+           CALL 'CWXTSUBC' USING TXN-EMP-TYPE,
+                                 TXN-REP-NUMBER,
+                                 DVR-PAY-PERIOD,
+                                 TXN-SALES-AMOUNT,
+                                 TXN-TEAM-SALES-AMOUNT,
+                                 DVR-COMM-MODE,
+                                 DVR-YTD-SALES,
+                                 DVR-YTD-COMM-PAID,
+                                 DVR-REP-COMM-TOTAL,
+                                 DVR-REP-COMM-STATUS,
+                                 DVR-TIER-SELECTED.
+           IF DVR-STATUS-INVALID-TYPE
+               ADD 1 TO DVR-REJECT-COUNT
+               DISPLAY 'CWXDSUBC - REJECTED REP ' TXN-REP-NUMBER
+                       ' - INVALID EMP-TYPE ' TXN-EMP-TYPE.
+           MOVE TXN-REP-NUMBER   TO OUT-REP-NUMBER.
+           MOVE TXN-EMP-TYPE     TO OUT-EMP-TYPE.
+           MOVE TXN-SALES-AMOUNT TO OUT-SALES-AMOUNT.
+           MOVE TXN-TEAM-SALES-AMOUNT TO OUT-TEAM-SALES-AMOUNT.
+           MOVE DVR-REP-COMM-TOTAL  TO OUT-COMM-TOTAL.
+           MOVE DVR-REP-COMM-STATUS TO OUT-COMM-STATUS.
+           MOVE DVR-TIER-SELECTED   TO OUT-TIER-SELECTED.
+           MOVE DVR-YTD-SALES       TO OUT-YTD-SALES.
+           MOVE DVR-YTD-COMM-PAID   TO OUT-YTD-COMM-PAID.
+           WRITE DSUBC-OUT-RECORD.
+           PERFORM 2200-WRITE-RPT-DETAIL THRU 2200-EXIT.
+           IF DVR-STATUS-OK
+               PERFORM 2400-WRITE-PAY-EXTRACT THRU 2400-EXIT
+           END-IF.
+           PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT.
+           PERFORM 2100-READ-TXN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  2100-READ-TXN  --  READ THE NEXT SALES-REP TRANSACTION        *
+      *****************************************************************
+       2100-READ-TXN.
+           READ SALES-TXN-FILE
+               AT END
+                   SET DVR-END-OF-FILE TO TRUE.
+       2100-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  2200-WRITE-RPT-DETAIL  --  PRINT ONE COMMISSION REGISTER LINE *
+      *                             AND ACCUMULATE THE TIER SUBTOTAL   *
+      *****************************************************************
+       2200-WRITE-RPT-DETAIL.
+           MOVE TXN-REP-NUMBER     TO RPT-DTL-REP-NUMBER.
+           MOVE TXN-EMP-TYPE       TO RPT-DTL-EMP-TYPE.
+           MOVE TXN-SALES-AMOUNT   TO RPT-DTL-SALES-AMT.
+           MOVE DVR-TIER-SELECTED  TO RPT-DTL-TIER.
+           MOVE DVR-REP-COMM-TOTAL TO RPT-DTL-COMM-TOTAL.
+           IF DVR-STATUS-INVALID-TYPE
+               MOVE 'REJECTED' TO RPT-DTL-STATUS
+           ELSE
+               MOVE 'OK' TO RPT-DTL-STATUS
+               PERFORM 2250-ACCUM-TIER-TOTAL THRU 2250-EXIT
+           END-IF.
+           WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  2250-ACCUM-TIER-TOTAL  --  ADD THIS REP'S COMMISSION INTO THE *
+      *                     SUBTOTAL BUCKET FOR ITS EMP-TYPE AND TIER, *
+      *                     AND INTO THE RUN GRAND TOTAL.  ONLY CALLED *
+      *                     FOR A VALID (NON-REJECTED) EMP-TYPE.       *
+      *****************************************************************
+       2250-ACCUM-TIER-TOTAL.
+           IF TXN-EMP-TYPE EQUAL 'S'
+               SET RPT-TYPE-IX TO 1
+           ELSE
+               IF TXN-EMP-TYPE EQUAL 'M'
+                   SET RPT-TYPE-IX TO 2
+               ELSE
+                   SET RPT-TYPE-IX TO 3
+               END-IF
+           END-IF.
+           MOVE DVR-TIER-SELECTED TO RPT-TIER-NO.
+           SET RPT-TIER-IX TO RPT-TIER-NO.
+           SET RPT-TIER-IX UP BY 1.
+           ADD DVR-REP-COMM-TOTAL
+               TO RPT-TIER-TOTAL(RPT-TYPE-IX, RPT-TIER-IX).
+           ADD DVR-REP-COMM-TOTAL TO RPT-GRAND-TOTAL.
+       2250-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  2300-WRITE-CHECKPOINT  --  RECORD THE LAST REP SUCCESSFULLY   *
+      *                     PROCESSED SO THE RUN CAN BE RESTARTED      *
+      *                     FROM THIS POINT AFTER AN ABEND             *
+      *****************************************************************
+       2300-WRITE-CHECKPOINT.
+           MOVE TXN-REP-NUMBER   TO CKPT-LAST-REP-NUMBER.
+           MOVE DVR-REP-COUNT    TO CKPT-REP-COUNT.
+           MOVE DVR-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE RPT-TIER-TOTALS  TO CKPT-TIER-TOTALS.
+           MOVE RPT-GRAND-TOTAL  TO CKPT-GRAND-TOTAL.
+           WRITE DSUBC-CKPT-RECORD.
+       2300-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  2400-WRITE-PAY-EXTRACT  --  WRITE THE PAYROLL INTERFACE       *
+      *                     EXTRACT RECORD FOR THE PAYROLL SYSTEM'S    *
+      *                     EARNINGS LOAD                              *
+      *****************************************************************
+       2400-WRITE-PAY-EXTRACT.
+           MOVE TXN-REP-NUMBER     TO PAY-REP-NUMBER.
+           MOVE DVR-PAY-PERIOD     TO PAY-PAY-PERIOD.
+           MOVE TXN-EMP-TYPE       TO PAY-EMP-TYPE.
+           MOVE DVR-REP-COMM-TOTAL TO PAY-COMM-TOTAL.
+           MOVE DVR-TIER-SELECTED  TO PAY-TIER-SELECTED.
+           WRITE DSUBC-PAY-RECORD.
+       2400-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  9000-TERMINATE  --  CLOSE FILES                               *
+      *****************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CWXDSUBC - REPS PROCESSED  : ' DVR-REP-COUNT.
+           DISPLAY 'CWXDSUBC - REPS REJECTED   : ' DVR-REJECT-COUNT.
+           PERFORM 9100-PRINT-TIER-TOTALS THRU 9100-EXIT
+               VARYING RPT-TYPE-IX FROM 1 BY 1 UNTIL RPT-TYPE-IX > 3
+               AFTER RPT-TIER-IX FROM 1 BY 1 UNTIL RPT-TIER-IX > 6.
+           MOVE DVR-REJECT-COUNT TO RPT-REJ-COUNT.
+           WRITE RPT-LINE FROM RPT-REJECT-LINE.
+           MOVE RPT-GRAND-TOTAL TO RPT-GRD-COMM-TOTAL.
+           WRITE RPT-LINE FROM RPT-GRAND-LINE.
+           MOVE TXN-REP-NUMBER   TO CKPT-LAST-REP-NUMBER.
+           MOVE DVR-REP-COUNT    TO CKPT-REP-COUNT.
+           MOVE DVR-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE RPT-TIER-TOTALS  TO CKPT-TIER-TOTALS.
+           MOVE RPT-GRAND-TOTAL  TO CKPT-GRAND-TOTAL.
+           WRITE DSUBC-CKPT-RECORD.
+           CLOSE SALES-TXN-FILE.
+           CLOSE COMM-OUT-FILE.
+           CLOSE COMM-RPT-FILE.
+           CLOSE CKPT-FILE.
+           CLOSE PAY-EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
+      ***
+      ***
+      *****************************************************************
+      *  9100-PRINT-TIER-TOTALS  --  PRINT ONE TIER SUBTOTAL LINE      *
+      *****************************************************************
+       9100-PRINT-TIER-TOTALS.
+           SET RPT-TIER-NO TO RPT-TIER-IX.
+           SUBTRACT 1 FROM RPT-TIER-NO.
+           MOVE RPT-TIER-NO TO RPT-TOT-TIER.
+           MOVE RPT-TYPE-LETTER(RPT-TYPE-IX) TO RPT-TOT-EMP-TYPE.
+           MOVE RPT-TIER-TOTAL(RPT-TYPE-IX, RPT-TIER-IX)
+               TO RPT-TOT-COMM-TOTAL.
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE.
+       9100-EXIT.
+           EXIT.
