@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *  DSUBCRAT  --  COMMISSION RATE MASTER RECORD                   *
+      *                ONE ENTRY PER EMP-TYPE / TIER, KEYED BY         *
+      *                EFFECTIVE-DATE SO A RATE CHANGE CAN BE STAGED   *
+      *                AHEAD OF THE DATE IT TAKES EFFECT.              *
+      *                                                                *
+      ******************************************************************
+       01  DSUBC-RATE-RECORD.
+           05  RATE-EMP-TYPE           PIC X(01).
+           05  RATE-TIER-NO            PIC 9(01).
+               88  RATE-TIER-VALID              VALUES 1 THRU 5.
+           05  RATE-VALUE              PIC SV999.
+           05  RATE-EFFECTIVE-DATE     PIC 9(08).
+           05  FILLER                  PIC X(69).
