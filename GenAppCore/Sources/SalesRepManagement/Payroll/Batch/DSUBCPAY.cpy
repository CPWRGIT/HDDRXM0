@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *  DSUBCPAY  --  PAYROLL INTERFACE EXTRACT RECORD PRODUCED BY    *
+      *                CWXDSUBC FOR THE PAYROLL SYSTEM'S EARNINGS      *
+      *                LOAD                                            *
+      *                                                                *
+      ******************************************************************
+       01  DSUBC-PAY-RECORD.
+           05  PAY-REP-NUMBER          PIC 9(06).
+           05  PAY-PAY-PERIOD          PIC 9(06).
+           05  PAY-EMP-TYPE            PIC X(01).
+           05  PAY-COMM-TOTAL          PIC 9(07)V99.
+           05  PAY-TIER-SELECTED       PIC 9(01).
+           05  FILLER                  PIC X(57).
