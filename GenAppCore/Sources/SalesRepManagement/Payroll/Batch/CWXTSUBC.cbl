@@ -12,7 +12,28 @@
       *                                                                *
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE   ASSIGN TO COMRATE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE  ASSIGN TO COMAUDIT
+               ORGANIZATION IS SEQUENTIAL.
+      ***
+      ***
+      ***
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY DSUBCRAT.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY DSUBCAUD.
+      ***
+      ***
+      ***
        WORKING-STORAGE SECTION.
       ***
       ***
@@ -23,55 +44,356 @@
       ***
        LINKAGE SECTION.
        01  EMP-TYPE             PIC X.
+       01  REP-NUMBER           PIC 9(6).
+       01  PAY-PERIOD           PIC 9(6).
        01  SALES-AMOUNT         PIC 9(6)V99.
-       01  COMM-TOTAL           PIC 9(5)V99     COMP-3.
+       01  TEAM-SALES-AMOUNT    PIC 9(6)V99.
+       01  COMM-MODE            PIC X.
+           88  COMM-MODE-MONTHLY          VALUE 'M'.
+           88  COMM-MODE-YTD              VALUE 'Y'.
+       01  YTD-SALES            PIC 9(7)V99     COMP-3.
+       01  YTD-COMM-PAID        PIC 9(7)V99     COMP-3.
+       01  COMM-TOTAL           PIC 9(7)V99     COMP-3.
+       01  COMM-STATUS          PIC X.
+           88  COMM-STATUS-OK             VALUE '0'.
+           88  COMM-STATUS-INVALID-TYPE   VALUE '1'.
+       01  COMM-TIER-SELECTED   PIC 9(1).
       ***
       ***
       ***
-       PROCEDURE DIVISION USING EMP-TYPE, SALES-AMOUNT, COMM-TOTAL.
+       PROCEDURE DIVISION USING EMP-TYPE, REP-NUMBER, PAY-PERIOD,
+                                 SALES-AMOUNT, TEAM-SALES-AMOUNT,
+                                 COMM-MODE, YTD-SALES, YTD-COMM-PAID,
+                                 COMM-TOTAL, COMM-STATUS,
+                                 COMM-TIER-SELECTED.
        0000-MAINLINE.
 
+           IF NOT SUBC-RATES-LOADED
+               PERFORM 5000-LOAD-RATE-TABLES.
+
+           IF NOT SUBC-AUDIT-OPEN
+               OPEN EXTEND AUDIT-FILE
+               SET SUBC-AUDIT-OPEN TO TRUE.
+
            IF EMP-TYPE EQUAL 'S'
                PERFORM 1000-PROCESS-SALES
            ELSE
                IF EMP-TYPE EQUAL 'M'
-                   PERFORM 2000-PROCESS-MANAGEMENT.
+                   PERFORM 2000-PROCESS-MANAGEMENT
+               ELSE
+                   IF EMP-TYPE EQUAL 'T'
+                       PERFORM 3000-PROCESS-TEAMLEAD
+                   ELSE
+                       PERFORM 8000-REJECT-INVALID-TYPE.
            GOBACK.
       ***
       ***
       ***
        1000-PROCESS-SALES.
+           IF COMM-MODE-YTD
+               PERFORM 1100-PROCESS-SALES-YTD
+           ELSE
+               PERFORM 1200-PROCESS-SALES-MONTHLY.
+           SET COMM-STATUS-OK TO TRUE.
+           PERFORM 6000-WRITE-AUDIT-REC.
+      ***
+      ***
+      ***
+       1200-PROCESS-SALES-MONTHLY.
            MOVE SALES-AMOUNT TO SALES-RANGE.
-           IF S-RANGE1
-               SET SALES-IX TO 1
+           IF S-RANGE0
+               MOVE ZERO TO COMM-TOTAL
+               MOVE ZERO TO COMM-TIER-SELECTED
+               MOVE ZERO TO SUBC-RATE-APPLIED
            ELSE
-               IF S-RANGE2
-                   SET SALES-IX TO 2
+               IF S-RANGE1
+                   SET SALES-IX TO 1
                ELSE
-                   IF S-RANGE3
-                       SET SALES-IX TO 3
+                   IF S-RANGE2
+                       SET SALES-IX TO 2
                    ELSE
-                       IF S-RANGE4
-                           SET SALES-IX TO 4
+                       IF S-RANGE3
+                           SET SALES-IX TO 3
                        ELSE
-                           SET SALES-IX TO 5.
-           COMPUTE COMM-TOTAL = SALES-AMOUNT * SALES-RATE(SALES-IX).
+                           IF S-RANGE4
+                               SET SALES-IX TO 4
+                           ELSE
+                               SET SALES-IX TO 5
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               COMPUTE COMM-TOTAL =
+                   SALES-AMOUNT * SALES-RATE(SALES-IX)
+               MOVE SALES-IX TO COMM-TIER-SELECTED
+               MOVE SALES-RATE(SALES-IX) TO SUBC-RATE-APPLIED
+           END-IF.
+      ***
+      ***
+      *  1100-PROCESS-SALES-YTD  --  GRADUATED YEAR-TO-DATE MODE.    *
+      *  THE TIER IS SELECTED OFF CUMULATIVE YTD-SALES RATHER THAN   *
+      *  THE CURRENT PERIOD'S SALES-AMOUNT ALONE, AND THE COMMISSION *
+      *  PAID THIS PERIOD IS THE TRUE-UP BETWEEN WHAT THE FULL YTD   *
+      *  SALES FIGURE EARNS AT THE NEWLY SELECTED TIER AND WHAT HAS  *
+      *  ALREADY BEEN PAID YEAR-TO-DATE, SO A MID-YEAR TIER PROMOTION*
+      *  IS RECONCILED RETROACTIVELY ACROSS ALL YTD SALES.           *
+      ***
+       1100-PROCESS-SALES-YTD.
+           ADD SALES-AMOUNT TO YTD-SALES.
+           MOVE YTD-SALES TO SALES-YTD-RANGE.
+           IF S-YTD-RANGE0
+               MOVE ZERO TO SUBC-YTD-COMM-AT-TIER
+               MOVE ZERO TO COMM-TIER-SELECTED
+               MOVE ZERO TO SUBC-RATE-APPLIED
+           ELSE
+               IF S-YTD-RANGE1
+                   SET SALES-IX TO 1
+               ELSE
+                   IF S-YTD-RANGE2
+                       SET SALES-IX TO 2
+                   ELSE
+                       IF S-YTD-RANGE3
+                           SET SALES-IX TO 3
+                       ELSE
+                           IF S-YTD-RANGE4
+                               SET SALES-IX TO 4
+                           ELSE
+                               SET SALES-IX TO 5
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               COMPUTE SUBC-YTD-COMM-AT-TIER =
+                   YTD-SALES * SALES-RATE(SALES-IX)
+               MOVE SALES-IX TO COMM-TIER-SELECTED
+               MOVE SALES-RATE(SALES-IX) TO SUBC-RATE-APPLIED
+           END-IF.
+           COMPUTE COMM-TOTAL =
+               SUBC-YTD-COMM-AT-TIER - YTD-COMM-PAID.
+           MOVE SUBC-YTD-COMM-AT-TIER TO YTD-COMM-PAID.
       ***
       ***
       ***
        2000-PROCESS-MANAGEMENT.
+           IF COMM-MODE-YTD
+               PERFORM 2100-PROCESS-MGMT-YTD
+           ELSE
+               PERFORM 2200-PROCESS-MGMT-MONTHLY.
+           SET COMM-STATUS-OK TO TRUE.
+           PERFORM 6000-WRITE-AUDIT-REC.
+      ***
+      ***
+      ***
+       2200-PROCESS-MGMT-MONTHLY.
            MOVE SALES-AMOUNT TO MGMT-RANGE.
-           IF M-RANGE1
-               SET MGMT-IX TO 1
+           IF M-RANGE0
+               MOVE ZERO TO COMM-TOTAL
+               MOVE ZERO TO COMM-TIER-SELECTED
+               MOVE ZERO TO SUBC-RATE-APPLIED
+           ELSE
+               IF M-RANGE1
+                   SET MGMT-IX TO 1
+               ELSE
+                   IF M-RANGE2
+                       SET MGMT-IX TO 2
+                   ELSE
+                       IF M-RANGE3
+                           SET MGMT-IX TO 3
+                       ELSE
+                           IF M-RANGE4
+                               SET MGMT-IX TO 4
+                           ELSE
+                               SET MGMT-IX TO 5
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               COMPUTE COMM-TOTAL =
+                   SALES-AMOUNT * MGMT-RATE(MGMT-IX)
+               MOVE MGMT-IX TO COMM-TIER-SELECTED
+               MOVE MGMT-RATE(MGMT-IX) TO SUBC-RATE-APPLIED
+           END-IF.
+      ***
+      ***
+      *  2100-PROCESS-MGMT-YTD  --  GRADUATED YEAR-TO-DATE MODE, SEE  *
+      *  THE COMMENTS ON 1100-PROCESS-SALES-YTD FOR THE RECONCILIATION*
+      *  APPROACH.                                                   *
+      ***
+       2100-PROCESS-MGMT-YTD.
+           ADD SALES-AMOUNT TO YTD-SALES.
+           MOVE YTD-SALES TO MGMT-YTD-RANGE.
+           IF M-YTD-RANGE0
+               MOVE ZERO TO SUBC-YTD-COMM-AT-TIER
+               MOVE ZERO TO COMM-TIER-SELECTED
+               MOVE ZERO TO SUBC-RATE-APPLIED
+           ELSE
+               IF M-YTD-RANGE1
+                   SET MGMT-IX TO 1
+               ELSE
+                   IF M-YTD-RANGE2
+                       SET MGMT-IX TO 2
+                   ELSE
+                       IF M-YTD-RANGE3
+                           SET MGMT-IX TO 3
+                       ELSE
+                           IF M-YTD-RANGE4
+                               SET MGMT-IX TO 4
+                           ELSE
+                               SET MGMT-IX TO 5
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               COMPUTE SUBC-YTD-COMM-AT-TIER =
+                   YTD-SALES * MGMT-RATE(MGMT-IX)
+               MOVE MGMT-IX TO COMM-TIER-SELECTED
+               MOVE MGMT-RATE(MGMT-IX) TO SUBC-RATE-APPLIED
+           END-IF.
+           COMPUTE COMM-TOTAL =
+               SUBC-YTD-COMM-AT-TIER - YTD-COMM-PAID.
+           MOVE SUBC-YTD-COMM-AT-TIER TO YTD-COMM-PAID.
+      ***
+      ***
+      ***
+      *  3000-PROCESS-TEAMLEAD  --  A TEAM LEAD EARNS A COMMISSION ON  *
+      *  THEIR OWN PERSONAL SALES, TIERED THE SAME AS A SALES REP,     *
+      *  PLUS A FLAT BLENDED ROLLUP PERCENTAGE OF THEIR TEAM'S SALES.  *
+      ***
+       3000-PROCESS-TEAMLEAD.
+           MOVE SALES-AMOUNT TO TEAM-RANGE.
+           IF T-RANGE0
+               MOVE ZERO TO SUBC-PERSONAL-COMM
+               MOVE ZERO TO COMM-TIER-SELECTED
+               MOVE ZERO TO SUBC-RATE-APPLIED
            ELSE
-               IF M-RANGE2
-                   SET MGMT-IX TO 2
+               IF T-RANGE1
+                   SET TEAM-IX TO 1
                ELSE
-                   IF M-RANGE3
-                       SET MGMT-IX TO 3
+                   IF T-RANGE2
+                       SET TEAM-IX TO 2
                    ELSE
-                       IF M-RANGE4
-                           SET MGMT-IX TO 4
+                       IF T-RANGE3
+                           SET TEAM-IX TO 3
                        ELSE
-                           SET MGMT-IX TO 5.
-           COMPUTE COMM-TOTAL = SALES-AMOUNT * MGMT-RATE(MGMT-IX).
+                           IF T-RANGE4
+                               SET TEAM-IX TO 4
+                           ELSE
+                               SET TEAM-IX TO 5
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               COMPUTE SUBC-PERSONAL-COMM =
+                   SALES-AMOUNT * TEAM-RATE(TEAM-IX)
+               MOVE TEAM-IX TO COMM-TIER-SELECTED
+               MOVE TEAM-RATE(TEAM-IX) TO SUBC-RATE-APPLIED
+           END-IF.
+           COMPUTE COMM-TOTAL = SUBC-PERSONAL-COMM
+                   + (TEAM-SALES-AMOUNT * TEAM-ROLLUP-RATE).
+           SET COMM-STATUS-OK TO TRUE.
+           PERFORM 6000-WRITE-AUDIT-REC.
+      ***
+      ***
+      ***
+       8000-REJECT-INVALID-TYPE.
+           MOVE ZERO TO COMM-TOTAL.
+           MOVE ZERO TO COMM-TIER-SELECTED.
+           SET COMM-STATUS-INVALID-TYPE TO TRUE.
+      ***
+      ***
+      ***
+      *  6000-WRITE-AUDIT-REC  --  APPEND ONE AUDIT TRACE RECORD FOR   *
+      *  THIS CALCULATION SO SUPPORT STAFF CAN RECONSTRUCT WHY A REP   *
+      *  LANDED IN A GIVEN TIER FOR A GIVEN PAY PERIOD.                *
+      ***
+       6000-WRITE-AUDIT-REC.
+           MOVE REP-NUMBER         TO AUD-REP-NUMBER.
+           MOVE PAY-PERIOD         TO AUD-PAY-PERIOD.
+           MOVE EMP-TYPE           TO AUD-EMP-TYPE.
+           MOVE SALES-AMOUNT       TO AUD-SALES-AMOUNT.
+           MOVE COMM-TIER-SELECTED TO AUD-TIER-SELECTED.
+           MOVE SUBC-RATE-APPLIED  TO AUD-RATE-APPLIED.
+           MOVE COMM-TOTAL         TO AUD-COMM-TOTAL.
+           MOVE COMM-MODE          TO AUD-COMM-MODE.
+           MOVE YTD-SALES          TO AUD-YTD-SALES.
+           MOVE TEAM-SALES-AMOUNT  TO AUD-TEAM-SALES-AMOUNT.
+           MOVE TEAM-ROLLUP-RATE   TO AUD-TEAM-ROLLUP-RATE.
+           WRITE DSUBC-AUDIT-RECORD.
+      ***
+      ***
+      ***
+      *  5000-LOAD-RATE-TABLES  --  LOAD THE SALES AND MANAGEMENT      *
+      *  COMMISSION RATE TABLES FROM THE RATE MASTER FILE.  THIS       *
+      *  REPLACES THE COMPILE-TIME RATES FORMERLY HELD AS VALUE        *
+      *  CLAUSES IN SUBCRNGS, SO A RATE CHANGE ONLY REQUIRES A NEW     *
+      *  RATE-FILE RECORD, NOT A RECOMPILE.  A RECORD ONLY TAKES       *
+      *  EFFECT ONCE ITS EFFECTIVE-DATE IS ON OR BEFORE THE RUN DATE,  *
+      *  SO NEXT MONTH'S RATES CAN BE STAGED IN THE FILE AHEAD OF      *
+      *  TIME.                                                        *
+      ***
+       5000-LOAD-RATE-TABLES.
+           INITIALIZE SALES-RATE-TABLE MGMT-RATE-TABLE TEAM-RATE-TABLE
+                      SALES-RATE-EFF-DATES MGMT-RATE-EFF-DATES
+                      TEAM-RATE-EFF-DATES TEAM-ROLLUP-RATE
+                      TEAM-ROLLUP-EFF-DATE.
+           ACCEPT SUBC-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE
+               AT END
+                   SET SUBC-RATE-EOF TO TRUE.
+           PERFORM 5100-APPLY-RATE-REC UNTIL SUBC-RATE-EOF.
+           CLOSE RATE-FILE.
+           SET SUBC-RATES-LOADED TO TRUE.
+      ***
+      ***
+      ***
+       5100-APPLY-RATE-REC.
+           IF RATE-EFFECTIVE-DATE NOT GREATER THAN SUBC-RUN-DATE
+               IF RATE-EMP-TYPE EQUAL 'S'
+                   IF RATE-TIER-VALID
+                       IF RATE-EFFECTIVE-DATE
+                           NOT LESS THAN SALES-EFF-DATE(RATE-TIER-NO)
+                           MOVE RATE-VALUE
+                               TO SALES-RATE(RATE-TIER-NO)
+                           MOVE RATE-EFFECTIVE-DATE
+                               TO SALES-EFF-DATE(RATE-TIER-NO)
+                       END-IF
+                   END-IF
+               ELSE
+                   IF RATE-EMP-TYPE EQUAL 'M'
+                       IF RATE-TIER-VALID
+                           IF RATE-EFFECTIVE-DATE NOT LESS THAN
+                               MGMT-EFF-DATE(RATE-TIER-NO)
+                               MOVE RATE-VALUE
+                                   TO MGMT-RATE(RATE-TIER-NO)
+                               MOVE RATE-EFFECTIVE-DATE
+                                   TO MGMT-EFF-DATE(RATE-TIER-NO)
+                           END-IF
+                       END-IF
+                   ELSE
+                       IF RATE-EMP-TYPE EQUAL 'T'
+                           IF RATE-TIER-NO EQUAL 0
+                               IF RATE-EFFECTIVE-DATE NOT LESS THAN
+                                   TEAM-ROLLUP-EFF-DATE
+                                   MOVE RATE-VALUE TO TEAM-ROLLUP-RATE
+                                   MOVE RATE-EFFECTIVE-DATE TO
+                                   TEAM-ROLLUP-EFF-DATE
+                               END-IF
+                           ELSE
+                               IF RATE-TIER-VALID
+                                   IF RATE-EFFECTIVE-DATE NOT LESS THAN
+                                       TEAM-EFF-DATE(RATE-TIER-NO)
+                                       MOVE RATE-VALUE TO
+                                       TEAM-RATE(RATE-TIER-NO)
+                                       MOVE RATE-EFFECTIVE-DATE TO
+                                       TEAM-EFF-DATE(RATE-TIER-NO)
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           READ RATE-FILE
+               AT END
+                   SET SUBC-RATE-EOF TO TRUE.
